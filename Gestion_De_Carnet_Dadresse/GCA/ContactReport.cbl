@@ -0,0 +1,129 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ContactReport.
+
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT contacts ASSIGN TO 'CONTACTS.idx'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS ID_Contact
+           ALTERNATE RECORD KEY IS Last_Name WITH DUPLICATES
+           FILE STATUS IS ws-file-status.
+
+           SELECT report-file ASSIGN TO 'DIRECTORY.rpt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ws-rpt-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD contacts.
+       COPY CONTACT.
+
+       FD report-file.
+       01 report-line PIC X(200).
+
+       WORKING-STORAGE SECTION.
+       01 ws-file-status PIC XX.
+       01 ws-rpt-status PIC XX.
+       01 ws-today PIC 9(08).
+       01 ws-today-r REDEFINES ws-today.
+           05 ws-today-yyyy PIC 9(04).
+           05 ws-today-mm PIC 9(02).
+           05 ws-today-dd PIC 9(02).
+       01 ws-today-disp PIC X(10).
+       01 ws-page-no PIC 9(03) VALUE ZERO.
+       01 ws-line-count PIC 9(02) VALUE ZERO.
+       01 ws-lines-per-page PIC 9(02) VALUE 10.
+       01 ws-total-count PIC 9(05) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       BEGIN.
+           PERFORM Open-Files.
+           MOVE ZERO TO ws-total-count.
+           PERFORM UNTIL ws-file-status = "10"
+               READ contacts NEXT
+                   AT END
+                       MOVE "10" TO ws-file-status
+                   NOT AT END
+                       PERFORM Write-Contact-Line
+                       ADD 1 TO ws-total-count
+               END-READ
+           END-PERFORM.
+           PERFORM Write-Final-Count.
+           PERFORM Close-Files.
+           STOP RUN.
+
+       Open-Files.
+           ACCEPT ws-today FROM DATE YYYYMMDD.
+           STRING ws-today-yyyy DELIMITED BY SIZE
+               "-" DELIMITED BY SIZE
+               ws-today-mm DELIMITED BY SIZE
+               "-" DELIMITED BY SIZE
+               ws-today-dd DELIMITED BY SIZE
+               INTO ws-today-disp
+           END-STRING.
+           OPEN INPUT contacts.
+           IF ws-file-status NOT = "00"
+               DISPLAY "CONTACTS.idx is in use, status "
+                   ws-file-status
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT report-file.
+           MOVE ZERO TO ws-page-no.
+           MOVE ws-lines-per-page TO ws-line-count.
+
+       Write-Page-Header.
+           ADD 1 TO ws-page-no.
+           MOVE SPACES TO report-line.
+           STRING "Contact Directory" DELIMITED BY SIZE
+               "   Date: " DELIMITED BY SIZE
+               ws-today-disp DELIMITED BY SIZE
+               "   Page: " DELIMITED BY SIZE
+               ws-page-no DELIMITED BY SIZE
+               INTO report-line
+           END-STRING.
+           WRITE report-line.
+           MOVE SPACES TO report-line.
+           WRITE report-line.
+           MOVE "First Name | Last Name  | Phone | Email | Category"
+               TO report-line.
+           WRITE report-line.
+           MOVE "-------------------------------------------------"
+               TO report-line.
+           WRITE report-line.
+           MOVE ZERO TO ws-line-count.
+
+       Write-Contact-Line.
+           IF ws-line-count >= ws-lines-per-page
+               PERFORM Write-Page-Header
+           END-IF.
+           MOVE SPACES TO report-line.
+           STRING First_Name DELIMITED BY SIZE
+               " | " DELIMITED BY SIZE
+               Last_Name DELIMITED BY SIZE
+               " | " DELIMITED BY SIZE
+               Phone DELIMITED BY SIZE
+               " | " DELIMITED BY SIZE
+               Email DELIMITED BY SIZE
+               " | " DELIMITED BY SIZE
+               Category DELIMITED BY SIZE
+               INTO report-line
+           END-STRING.
+           WRITE report-line.
+           ADD 1 TO ws-line-count.
+
+       Write-Final-Count.
+           MOVE SPACES TO report-line.
+           WRITE report-line.
+           MOVE SPACES TO report-line.
+           STRING "Total contacts printed : " DELIMITED BY SIZE
+               ws-total-count DELIMITED BY SIZE
+               INTO report-line
+           END-STRING.
+           WRITE report-line.
+
+       Close-Files.
+           CLOSE contacts.
+           CLOSE report-file.
