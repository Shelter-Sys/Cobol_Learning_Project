@@ -0,0 +1,155 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ContactImport.
+
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT contacts ASSIGN TO 'CONTACTS.idx'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS ID_Contact
+           ALTERNATE RECORD KEY IS Last_Name WITH DUPLICATES
+           LOCK MODE IS EXCLUSIVE
+           FILE STATUS IS ws-file-status.
+
+           SELECT control-file ASSIGN TO 'CONTACTS-CTL.idx'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CTL-KEY
+           FILE STATUS IS ws-ctl-status.
+
+           SELECT csv-file ASSIGN TO 'CONTACTS.csv'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ws-csv-status.
+
+           SELECT audit-file ASSIGN TO 'AUDIT.log'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ws-audit-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD contacts.
+       COPY CONTACT.
+
+       FD control-file.
+       COPY CONTROL.
+
+       FD csv-file.
+       01 csv-line PIC X(450).
+
+       FD audit-file.
+       01 audit-line PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 ws-file-status PIC XX.
+       01 ws-ctl-status PIC XX.
+       01 ws-csv-status PIC XX.
+       01 ws-audit-status PIC XX.
+       01 ws-audit-op PIC X(08).
+       01 ws-audit-date PIC 9(08).
+       01 ws-audit-time PIC 9(08).
+       01 ws-first-line PIC X(01) VALUE "Y".
+       01 ws-total-count PIC 9(05) VALUE ZERO.
+       01 ws-max-id PIC 9(05) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       BEGIN.
+           PERFORM Open-Files.
+           PERFORM UNTIL ws-csv-status = "10"
+               READ csv-file
+                   AT END
+                       MOVE "10" TO ws-csv-status
+                   NOT AT END
+                       PERFORM Load-Csv-Line
+               END-READ
+           END-PERFORM.
+           PERFORM Update-Control-File.
+           CLOSE contacts.
+           CLOSE control-file.
+           CLOSE csv-file.
+           CLOSE audit-file.
+           DISPLAY "Imported " ws-total-count " contacts from CSV".
+           STOP RUN.
+
+       Open-Files.
+           OPEN I-O contacts.
+           IF ws-file-status NOT = "00"
+               DISPLAY "CONTACTS.idx is in use, status "
+                   ws-file-status
+               STOP RUN
+           END-IF.
+           OPEN I-O control-file.
+           OPEN INPUT csv-file.
+           OPEN EXTEND audit-file.
+
+       Load-Csv-Line.
+      *    First line of the CSV is the column heading, skip it.
+           IF ws-first-line = "Y"
+               MOVE "N" TO ws-first-line
+           ELSE
+               UNSTRING csv-line DELIMITED BY ","
+                   INTO ID_Contact First_Name Last_Name
+                        Phone Email Description Category
+               READ contacts KEY IS ID_Contact
+                   INVALID KEY
+                       PERFORM Insert-Csv-Contact
+                   NOT INVALID KEY
+                       PERFORM Update-Csv-Contact
+               END-READ
+           END-IF.
+
+       Insert-Csv-Contact.
+           WRITE contact-record
+               INVALID KEY
+                   DISPLAY "Could not import ID " ID_Contact
+               NOT INVALID KEY
+                   ADD 1 TO ws-total-count
+                   MOVE "IMPORT" TO ws-audit-op
+                   PERFORM Write-Audit-Record
+           END-WRITE.
+           IF ID_Contact > ws-max-id
+               MOVE ID_Contact TO ws-max-id
+           END-IF.
+
+       Update-Csv-Contact.
+           REWRITE contact-record
+               INVALID KEY
+                   DISPLAY "Could not update ID " ID_Contact
+               NOT INVALID KEY
+                   ADD 1 TO ws-total-count
+                   MOVE "IMPORT" TO ws-audit-op
+                   PERFORM Write-Audit-Record
+           END-REWRITE.
+           IF ID_Contact > ws-max-id
+               MOVE ID_Contact TO ws-max-id
+           END-IF.
+
+       Write-Audit-Record.
+           ACCEPT ws-audit-date FROM DATE YYYYMMDD.
+           ACCEPT ws-audit-time FROM TIME.
+           MOVE SPACES TO audit-line.
+           STRING ws-audit-op DELIMITED BY SIZE
+               " ID=" DELIMITED BY SIZE
+               ID_Contact DELIMITED BY SIZE
+               " AT " DELIMITED BY SIZE
+               ws-audit-date DELIMITED BY SIZE
+               "-" DELIMITED BY SIZE
+               ws-audit-time DELIMITED BY SIZE
+               INTO audit-line
+           END-STRING.
+           WRITE audit-line.
+
+       Update-Control-File.
+           MOVE "1" TO CTL-KEY.
+           READ control-file KEY IS CTL-KEY
+               INVALID KEY
+                   MOVE ws-max-id TO CTL-LAST-ID
+                   MOVE "1" TO CTL-KEY
+                   WRITE control-record
+               NOT INVALID KEY
+                   IF ws-max-id > CTL-LAST-ID
+                       MOVE ws-max-id TO CTL-LAST-ID
+                       REWRITE control-record
+                   END-IF
+           END-READ.
