@@ -1,28 +1,60 @@
-       IDENTIFICATION DIVISION. 
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. GCA.
-       
+
 
        ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION. 
-       FILE-CONTROL. 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
            SELECT contacts ASSIGN TO 'CONTACTS.idx'
            ORGANIZATION IS INDEXED
            ACCESS MODE IS DYNAMIC
-           RECORD KEY IS ID_Contact .
-       
-       DATA DIVISION. 
-       FILE SECTION. 
+           RECORD KEY IS ID_Contact
+           ALTERNATE RECORD KEY IS Last_Name WITH DUPLICATES
+           LOCK MODE IS EXCLUSIVE
+           FILE STATUS IS ws-file-status.
+
+           SELECT control-file ASSIGN TO 'CONTACTS-CTL.idx'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CTL-KEY
+           FILE STATUS IS ws-ctl-status.
+
+           SELECT audit-file ASSIGN TO 'AUDIT.log'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ws-audit-status.
+
+           SELECT archive-file ASSIGN TO 'CONTACTS-ARCHIVE.idx'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS ARC-ID-Contact
+           FILE STATUS IS ws-archive-status.
+
+       DATA DIVISION.
+       FILE SECTION.
        FD contacts.
-       01 contact-record.
-           05 ID_Contact Pic 9(5).
-           05 First_Name PIC  X(50).
-           05 Last_Name PIC X(50).
-           05 Phone PIC X(10).
-           05 Email PIC X(50).
-           05 Description PIC X(240).
-
-       WORKING-STORAGE SECTION. 
+       COPY CONTACT.
+
+       FD control-file.
+       COPY CONTROL.
+
+       FD audit-file.
+       01 audit-line PIC X(80).
+
+       FD archive-file.
+       COPY ARCHIVE.
+
+       WORKING-STORAGE SECTION.
        01 ws-file-status PIC XX.
+       01 ws-ctl-status PIC XX.
+       01 ws-audit-status PIC XX.
+       01 ws-audit-op PIC X(08).
+       01 ws-audit-date PIC 9(08).
+       01 ws-audit-time PIC 9(08).
+       01 ws-archive-status PIC XX.
+       01 Restore-ID PIC 9(05).
+       01 Archive-Done PIC X(01).
+       01 Page-Line-Count PIC 9(02).
+       01 Pause-Key PIC X(01).
        01 choice PIC 9(1).
        01 Last_ID PIC 9(5).
 
@@ -32,93 +64,490 @@
        01 New_Phone PIC X(10).
        01 New_Email PIC X(50).
        01 New_Description PIC X(240).
+       01 New_Category PIC X(20).
+       01 Filter-Category PIC X(20).
+       01 Delete-Confirm PIC X(01).
+       01 Search-Last-Name PIC X(50).
+       01 Last-Name-Done PIC X(01).
+       01 Duplicate-Found PIC X(01).
+       01 Duplicate-ID PIC 9(5).
+       01 Confirm-Duplicate PIC X(01).
+       01 Scan-Done PIC X(01).
+       01 Phone-Valid PIC X(01).
+       01 Email-Valid PIC X(01).
+       01 Email-Local PIC X(50).
+       01 Email-Domain PIC X(50).
+       01 At-Count PIC 9(02).
+       01 Dot-Count PIC 9(02).
 
        PROCEDURE DIVISION .
            OPEN I-O contacts.
-           PERFORM DISPLAY-CONTACT.
-       
-       Main-Menu.
-           PERFORM UNTIL ws-file-status = "10"  
-           READ contacts NEXT
-               AT END
-                   MOVE "10" TO ws-file-status
-               NOT AT END
-                   MOVE ID_CONTACT TO LAST_ID
-           END-READ
-           END-PERFORM.
+           IF ws-file-status NOT = "00"
+               DISPLAY "CONTACTS.idx is in use by another session"
+               DISPLAY "(file status " ws-file-status "). Try again "
+                   "once the other session has closed it."
+               STOP RUN
+           END-IF.
+           PERFORM Open-Control-File.
+           PERFORM Open-Archive-File.
+           OPEN EXTEND audit-file.
+           PERFORM Load-Last-ID.
+           MOVE SPACES TO Filter-Category.
+           PERFORM List-Contacts.
 
+       Main-Menu.
            DISPLAY "1: Add new contact; 2: Modify contact"
            DISPLAY "3: Dellete contact, 4: Display contact"
-           DISPLAY "5: Close "
+           DISPLAY "5: Find contact by ID"
+           DISPLAY "6: Find contact by Last Name"
+           DISPLAY "7: Browse / restore archived contacts"
+           DISPLAY "8: Close "
            ACCEPT choice.
            EVALUATE choice
-              WHEN 1 PERFORM Add-Contact 
+              WHEN 1 PERFORM Add-Contact
               WHEN 2 PERFORM Modify-Contact
               WHEN 3 PERFORM Delet-Contact
               WHEN 4 PERFORM Display-Contact
-              WHEN 5 PERFORM Exit-Contact
+              WHEN 5 PERFORM Find-Contact-By-ID
+              WHEN 6 PERFORM Find-Contact-By-Last-Name
+              WHEN 7 PERFORM Browse-Archive
+              WHEN 8 PERFORM Exit-Contact
               WHEN OTHER DISPLAY 'Invalide choice'
-               
-           
+
+
            END-EVALUATE.
            GO TO Main-Menu.
 
+       Check-Contacts-Status.
+           IF ws-file-status NOT = "00" AND
+              ws-file-status (1:1) NOT = "2"
+               DISPLAY "CONTACTS.idx I/O error, status "
+                   ws-file-status
+           END-IF.
+
+       Open-Control-File.
+           OPEN I-O control-file.
+           IF ws-ctl-status = "35"
+               OPEN OUTPUT control-file
+               CLOSE control-file
+               OPEN I-O control-file
+           END-IF.
+
+       Open-Archive-File.
+           OPEN I-O archive-file.
+           IF ws-archive-status = "35"
+               OPEN OUTPUT archive-file
+               CLOSE archive-file
+               OPEN I-O archive-file
+           END-IF.
+
+       Load-Last-ID.
+           MOVE "1" TO CTL-KEY.
+           READ control-file KEY IS CTL-KEY
+               INVALID KEY
+                   MOVE ZERO TO CTL-LAST-ID
+                   MOVE "1" TO CTL-KEY
+                   WRITE control-record
+           END-READ.
+           MOVE CTL-LAST-ID TO LAST_ID.
+
        Add-Contact.
            MOVE LAST_ID TO CONTACT_ID.
            ADD 1 to CONTACT_ID.
-           
+
            DISPLAY "Enter new First Name".
            ACCEPT NEW_FIRST_NAME.
            DISPLAY "Enter new Last Name".
            ACCEPT NEW_LAST_NAME.
-           DISPLAY "Enter new Phone Number".
-           ACCEPT NEW_PHONE.
-           DISPLAY "Enter new Email".
-           ACCEPT NEW_EMAIL.
+           MOVE "N" TO Phone-Valid.
+           PERFORM UNTIL Phone-Valid = "Y"
+               DISPLAY "Enter new Phone Number (10 digits)"
+               ACCEPT NEW_PHONE
+               IF NEW_PHONE IS NUMERIC
+                   MOVE "Y" TO Phone-Valid
+               ELSE
+                   DISPLAY "Invalid phone number, 10 digits only."
+               END-IF
+           END-PERFORM.
+
+           MOVE "N" TO Email-Valid.
+           PERFORM UNTIL Email-Valid = "Y"
+               DISPLAY "Enter new Email"
+               ACCEPT NEW_EMAIL
+               PERFORM Validate-Email
+               IF Email-Valid NOT = "Y"
+                   DISPLAY "Invalid email, need @ and . after it."
+               END-IF
+           END-PERFORM.
+
            DISPLAY "Enter new Description".
            ACCEPT NEW_DESCRIPTION.
-           
+           DISPLAY "Enter new Category (client/supplier/personal/...)".
+           ACCEPT NEW_CATEGORY.
+
+           PERFORM Check-Duplicate-Contact.
+           IF Duplicate-Found = "Y"
+               DISPLAY "A contact with that phone or email already"
+               DISPLAY "exists, ID " Duplicate-ID ". Add anyway (Y/N) ?"
+               ACCEPT Confirm-Duplicate
+               IF Confirm-Duplicate NOT = "Y" AND
+                  Confirm-Duplicate NOT = "y"
+                   DISPLAY "Add cancelled."
+                   GO TO MAIN-MENU
+               END-IF
+           END-IF.
+
            MOVE CONTACT_ID TO ID_Contact
            MOVE NEW_FIRST_NAME TO First_Name.
            MOVE NEW_LAST_NAME TO Last_Name
            MOVE NEW_PHONE TO Phone
            MOVE NEW_EMAIL TO Email
            MOVE NEW_DESCRIPTION TO Description
+           MOVE NEW_CATEGORY TO Category
            WRITE contact-record
-           
+           PERFORM Check-Contacts-Status
+           IF ws-file-status = "00"
+               MOVE CONTACT_ID TO LAST_ID
+               MOVE CONTACT_ID TO CTL-LAST-ID
+               MOVE "1" TO CTL-KEY
+               REWRITE control-record
+
+               MOVE "ADD" TO ws-audit-op
+               PERFORM Write-Audit-Record
+           ELSE
+               DISPLAY "Contact " CONTACT_ID " was NOT added."
+           END-IF.
+
            GO TO MAIN-MENU.
 
 
+       Validate-Email.
+           MOVE SPACES TO Email-Local Email-Domain.
+           MOVE ZERO TO At-Count Dot-Count.
+           MOVE "N" TO Email-Valid.
+           INSPECT NEW_EMAIL TALLYING At-Count FOR ALL "@".
+           IF At-Count > 0
+               UNSTRING NEW_EMAIL DELIMITED BY "@"
+                   INTO Email-Local Email-Domain
+               INSPECT Email-Domain TALLYING Dot-Count FOR ALL "."
+               IF Dot-Count > 0
+                   MOVE "Y" TO Email-Valid
+               END-IF
+           END-IF.
+
+       Write-Audit-Record.
+           ACCEPT ws-audit-date FROM DATE YYYYMMDD.
+           ACCEPT ws-audit-time FROM TIME.
+           MOVE SPACES TO audit-line.
+           STRING ws-audit-op DELIMITED BY SIZE
+               " ID=" DELIMITED BY SIZE
+               CONTACT_ID DELIMITED BY SIZE
+               " AT " DELIMITED BY SIZE
+               ws-audit-date DELIMITED BY SIZE
+               "-" DELIMITED BY SIZE
+               ws-audit-time DELIMITED BY SIZE
+               INTO audit-line
+           END-STRING.
+           WRITE audit-line.
+
+       Check-Duplicate-Contact.
+           MOVE "N" TO Duplicate-Found.
+           MOVE ZERO TO ID_Contact.
+           START contacts KEY IS NOT LESS THAN ID_Contact
+               INVALID KEY
+                   MOVE "Y" TO Scan-Done
+               NOT INVALID KEY
+                   MOVE "N" TO Scan-Done
+           END-START.
+           PERFORM Check-Contacts-Status.
+           PERFORM UNTIL Scan-Done = "Y"
+               READ contacts NEXT
+                   AT END
+                       MOVE "Y" TO Scan-Done
+                   NOT AT END
+                       PERFORM Check-Contacts-Status
+                       IF Phone = New_Phone OR Email = New_Email
+                           MOVE "Y" TO Duplicate-Found
+                           MOVE ID_Contact TO Duplicate-ID
+                           MOVE "Y" TO Scan-Done
+                       END-IF
+               END-READ
+           END-PERFORM.
+
        Modify-Contact.
-      d    DISPLAY 'Choice 2'
+           DISPLAY "Enter the ID of the contact to modify".
+           ACCEPT CONTACT_ID.
+           MOVE CONTACT_ID TO ID_Contact.
+           READ contacts KEY IS ID_Contact
+               INVALID KEY
+                   DISPLAY "No contact found with ID " CONTACT_ID
+               NOT INVALID KEY
+                   DISPLAY "Current First Name  : " First_Name
+                   DISPLAY "Current Last Name   : " Last_Name
+                   DISPLAY "Current Phone       : " Phone
+                   DISPLAY "Current Email       : " Email
+                   DISPLAY "Current Description : " Description
+                   DISPLAY "Current Category    : " Category
+
+                   DISPLAY "New First Name  (blank = keep)"
+                   ACCEPT NEW_FIRST_NAME
+                   DISPLAY "New Last Name   (blank = keep)"
+                   ACCEPT NEW_LAST_NAME
+
+                   MOVE "N" TO Phone-Valid
+                   PERFORM UNTIL Phone-Valid = "Y"
+                       DISPLAY "New Phone (blank=keep, else 10 digits)"
+                       ACCEPT NEW_PHONE
+                       IF NEW_PHONE = SPACES OR NEW_PHONE IS NUMERIC
+                           MOVE "Y" TO Phone-Valid
+                       ELSE
+                           DISPLAY "Invalid phone, 10 digits only."
+                       END-IF
+                   END-PERFORM
+
+                   MOVE "N" TO Email-Valid
+                   PERFORM UNTIL Email-Valid = "Y"
+                       DISPLAY "New Email (blank = keep)"
+                       ACCEPT NEW_EMAIL
+                       IF NEW_EMAIL = SPACES
+                           MOVE "Y" TO Email-Valid
+                       ELSE
+                           PERFORM Validate-Email
+                           IF Email-Valid NOT = "Y"
+                               DISPLAY "Invalid email, need @ and . "
+                                   "after it."
+                           END-IF
+                       END-IF
+                   END-PERFORM
+
+                   DISPLAY "New Description (blank = keep)"
+                   ACCEPT NEW_DESCRIPTION
+                   DISPLAY "New Category    (blank = keep)"
+                   ACCEPT NEW_CATEGORY
+
+                   IF NEW_FIRST_NAME NOT = SPACES
+                       MOVE NEW_FIRST_NAME TO First_Name
+                   END-IF
+                   IF NEW_LAST_NAME NOT = SPACES
+                       MOVE NEW_LAST_NAME TO Last_Name
+                   END-IF
+                   IF NEW_PHONE NOT = SPACES
+                       MOVE NEW_PHONE TO Phone
+                   END-IF
+                   IF NEW_EMAIL NOT = SPACES
+                       MOVE NEW_EMAIL TO Email
+                   END-IF
+                   IF NEW_DESCRIPTION NOT = SPACES
+                       MOVE NEW_DESCRIPTION TO Description
+                   END-IF
+                   IF NEW_CATEGORY NOT = SPACES
+                       MOVE NEW_CATEGORY TO Category
+                   END-IF
+
+                   REWRITE contact-record
+                   PERFORM Check-Contacts-Status
+                   IF ws-file-status = "00"
+                       MOVE "MODIFY" TO ws-audit-op
+                       PERFORM Write-Audit-Record
+                       DISPLAY "Contact " CONTACT_ID " updated."
+                   ELSE
+                       DISPLAY "Contact " CONTACT_ID
+                           " was NOT updated."
+                   END-IF
+           END-READ.
+           PERFORM Check-Contacts-Status.
            GO TO MAIN-MENU.
-           
+
 
        Delet-Contact.
-      d    DISPLAY 'Choice 3'
+           DISPLAY "Enter the ID of the contact to delete".
+           ACCEPT CONTACT_ID.
+           MOVE CONTACT_ID TO ID_Contact.
+           READ contacts KEY IS ID_Contact
+               INVALID KEY
+                   DISPLAY "No contact found with ID " CONTACT_ID
+               NOT INVALID KEY
+                   DISPLAY "About to delete :"
+                   DISPLAY "  " First_Name " " Last_Name " | " Phone
+                   DISPLAY "  " Email " | " Description
+                   DISPLAY "Confirm delete (Y/N) ?"
+                   ACCEPT Delete-Confirm
+                   IF Delete-Confirm = "Y" OR Delete-Confirm = "y"
+                       MOVE ID_Contact TO ARC-ID-Contact
+                       MOVE First_Name TO ARC-First-Name
+                       MOVE Last_Name TO ARC-Last-Name
+                       MOVE Phone TO ARC-Phone
+                       MOVE Email TO ARC-Email
+                       MOVE Description TO ARC-Description
+                       MOVE Category TO ARC-Category
+                       WRITE archive-record
+                           INVALID KEY
+                               DISPLAY "Could not archive contact "
+                                   CONTACT_ID
+                       END-WRITE
+                       IF ws-archive-status = "00"
+                           DELETE contacts
+                           PERFORM Check-Contacts-Status
+                           IF ws-file-status = "00"
+                               MOVE "DELETE" TO ws-audit-op
+                               PERFORM Write-Audit-Record
+                               DISPLAY "Contact " CONTACT_ID
+                                   " deleted."
+                           ELSE
+                               DISPLAY "Contact " CONTACT_ID
+                                   " was NOT deleted."
+                           END-IF
+                       ELSE
+                           DISPLAY "Contact " CONTACT_ID
+                               " left in place - archive copy failed."
+                       END-IF
+                   ELSE
+                       DISPLAY "Delete cancelled."
+                   END-IF
+           END-READ.
+           PERFORM Check-Contacts-Status.
            GO TO MAIN-MENU.
-           
+
 
        Display-Contact.
-       
-           PERFORM UNTIL ws-file-status = "10"  
+           DISPLAY "Filter by Category (blank = show all)".
+           ACCEPT Filter-Category.
+           PERFORM List-Contacts.
+
+       List-Contacts.
+           MOVE ZERO TO Page-Line-Count.
+           MOVE ZERO TO ID_Contact.
+           START contacts KEY IS NOT LESS THAN ID_Contact
+               INVALID KEY
+                   MOVE "10" TO ws-file-status
+               NOT INVALID KEY
+                   MOVE "00" TO ws-file-status
+           END-START.
+           PERFORM Check-Contacts-Status.
+
+           PERFORM UNTIL ws-file-status = "10"
                READ contacts NEXT
                AT END
-                   MOVE "10" TO ws-file-status  
+                   MOVE "10" TO ws-file-status
                NOT AT END
-                   DISPLAY "Contact : " First_Name " | " Last_Name " | " 
-           Phone " | " Email" | "Description
+                   PERFORM Check-Contacts-Status
+                   IF Filter-Category = SPACES OR
+                      Category = Filter-Category
+                       DISPLAY "Contact : " First_Name " | "
+                           Last_Name " | " Phone " | " Email " | "
+                           Description " | " Category
+                       ADD 1 TO Page-Line-Count
+                       IF Page-Line-Count >= 10
+                           DISPLAY "-- press enter for more --"
+                           ACCEPT Pause-Key
+                           MOVE ZERO TO Page-Line-Count
+                       END-IF
+                   END-IF
            END-READ
            END-PERFORM.
 
-       Exit-Contact.
-           CLOSE contacts.
-           DISPLAY "End of the Program"
-           STOP RUN .
-           
+       Find-Contact-By-ID.
+           DISPLAY "Enter the ID to look up".
+           ACCEPT CONTACT_ID.
+           MOVE CONTACT_ID TO ID_Contact.
+           READ contacts KEY IS ID_Contact
+               INVALID KEY
+                   DISPLAY "No contact found with ID " CONTACT_ID
+               NOT INVALID KEY
+                   DISPLAY "Contact : " First_Name " | " Last_Name " | "
+           Phone " | " Email " | " Description
+           END-READ.
+           PERFORM Check-Contacts-Status.
+           GO TO MAIN-MENU.
+
+       Find-Contact-By-Last-Name.
+           DISPLAY "Enter the last name to search for".
+           ACCEPT Search-Last-Name.
+           MOVE Search-Last-Name TO Last_Name.
+           MOVE "N" TO Last-Name-Done.
+           START contacts KEY IS EQUAL Last_Name
+               INVALID KEY
+                   DISPLAY "No contact found with that last name."
+                   MOVE "Y" TO Last-Name-Done
+           END-START.
+           PERFORM Check-Contacts-Status.
+           PERFORM UNTIL Last-Name-Done = "Y"
+               READ contacts NEXT
+                   AT END
+                       MOVE "Y" TO Last-Name-Done
+                   NOT AT END
+                       PERFORM Check-Contacts-Status
+                       IF Last_Name = Search-Last-Name
+                           DISPLAY "Contact : " First_Name " | "
+                           Last_Name " | " Phone " | " Email " | "
+                           Description
+                       ELSE
+                           MOVE "Y" TO Last-Name-Done
+                       END-IF
+               END-READ
+           END-PERFORM.
+           GO TO MAIN-MENU.
+
+       Browse-Archive.
+           MOVE "N" TO Archive-Done.
+           DISPLAY "-- Archived contacts --".
+           MOVE ZERO TO ARC-ID-Contact.
+           START archive-file KEY IS NOT LESS THAN ARC-ID-Contact
+               INVALID KEY
+                   MOVE "Y" TO Archive-Done
+           END-START.
+           PERFORM UNTIL Archive-Done = "Y"
+               READ archive-file NEXT
+                   AT END
+                       MOVE "Y" TO Archive-Done
+                   NOT AT END
+                       DISPLAY "Archived : " ARC-ID-Contact " | "
+                           ARC-First-Name " | " ARC-Last-Name " | "
+                           ARC-Phone " | " ARC-Email
+               END-READ
+           END-PERFORM.
+
+           DISPLAY "Enter ID to restore (0 = none)".
+           ACCEPT Restore-ID.
+           IF Restore-ID NOT = ZERO
+               MOVE Restore-ID TO ARC-ID-Contact
+               READ archive-file KEY IS ARC-ID-Contact
+                   INVALID KEY
+                       DISPLAY "No archived contact with ID " Restore-ID
+                   NOT INVALID KEY
+                       MOVE ARC-ID-Contact TO ID_Contact
+                       MOVE ARC-First-Name TO First_Name
+                       MOVE ARC-Last-Name TO Last_Name
+                       MOVE ARC-Phone TO Phone
+                       MOVE ARC-Email TO Email
+                       MOVE ARC-Description TO Description
+                       MOVE ARC-Category TO Category
+                       WRITE contact-record
+                           INVALID KEY
+                               DISPLAY "ID " Restore-ID
+                                   " already exists in contacts."
+                           NOT INVALID KEY
+                               PERFORM Check-Contacts-Status
+                               IF ws-file-status = "00"
+                                   DELETE archive-file
+                                   MOVE Restore-ID TO CONTACT_ID
+                                   MOVE "RESTORE" TO ws-audit-op
+                                   PERFORM Write-Audit-Record
+                                   DISPLAY "Contact " Restore-ID
+                                       " restored."
+                               ELSE
+                                   DISPLAY "Contact " Restore-ID
+                                       " was NOT restored."
+                               END-IF
+                       END-WRITE
+               END-READ
+           END-IF.
            GO TO MAIN-MENU.
 
-           EXIT .
+       Exit-Contact.
            CLOSE contacts.
+           CLOSE control-file.
+           CLOSE audit-file.
+           CLOSE archive-file.
+           DISPLAY "End of the Program"
            STOP RUN .
-       
\ No newline at end of file
