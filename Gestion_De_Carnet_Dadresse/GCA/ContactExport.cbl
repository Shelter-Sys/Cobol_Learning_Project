@@ -0,0 +1,97 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ContactExport.
+
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT contacts ASSIGN TO 'CONTACTS.idx'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS ID_Contact
+           ALTERNATE RECORD KEY IS Last_Name WITH DUPLICATES
+           FILE STATUS IS ws-file-status.
+
+           SELECT csv-file ASSIGN TO 'CONTACTS.csv'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ws-csv-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD contacts.
+       COPY CONTACT.
+
+       FD csv-file.
+       01 csv-line PIC X(450).
+
+       WORKING-STORAGE SECTION.
+       01 ws-file-status PIC XX.
+       01 ws-csv-status PIC XX.
+       01 ws-total-count PIC 9(05) VALUE ZERO.
+       01 CSV-First-Name PIC X(50).
+       01 CSV-Last-Name PIC X(50).
+       01 CSV-Email PIC X(50).
+       01 CSV-Description PIC X(240).
+       01 CSV-Category PIC X(20).
+
+       PROCEDURE DIVISION.
+       BEGIN.
+           OPEN INPUT contacts.
+           IF ws-file-status NOT = "00"
+               DISPLAY "CONTACTS.idx is in use, status "
+                   ws-file-status
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT csv-file.
+
+           STRING "ID_Contact,First_Name,Last_Name,Phone,Email,"
+               DELIMITED BY SIZE
+               "Description,Category" DELIMITED BY SIZE
+               INTO csv-line
+           END-STRING.
+           WRITE csv-line.
+
+           PERFORM UNTIL ws-file-status = "10"
+               READ contacts NEXT
+                   AT END
+                       MOVE "10" TO ws-file-status
+                   NOT AT END
+                       PERFORM Write-Csv-Line
+                       ADD 1 TO ws-total-count
+               END-READ
+           END-PERFORM.
+
+           CLOSE contacts.
+           CLOSE csv-file.
+           DISPLAY "Exported " ws-total-count " contacts to CSV".
+           STOP RUN.
+
+       Write-Csv-Line.
+           MOVE First_Name TO CSV-First-Name.
+           MOVE Last_Name TO CSV-Last-Name.
+           MOVE Email TO CSV-Email.
+           MOVE Description TO CSV-Description.
+           MOVE Category TO CSV-Category.
+           INSPECT CSV-First-Name REPLACING ALL "," BY ";".
+           INSPECT CSV-Last-Name REPLACING ALL "," BY ";".
+           INSPECT CSV-Email REPLACING ALL "," BY ";".
+           INSPECT CSV-Description REPLACING ALL "," BY ";".
+           INSPECT CSV-Category REPLACING ALL "," BY ";".
+
+           MOVE SPACES TO csv-line.
+           STRING ID_Contact DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               CSV-First-Name DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               CSV-Last-Name DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               Phone DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               CSV-Email DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               CSV-Description DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               CSV-Category DELIMITED BY SIZE
+               INTO csv-line
+           END-STRING.
+           WRITE csv-line.
