@@ -0,0 +1,14 @@
+      *----------------------------------------------------------------
+      *    Record layout for CONTACTS-ARCHIVE.idx. Mirrors contact-
+      *    record field for field but under an ARC- prefix so both
+      *    FDs can be open in the same program without ambiguous
+      *    data-name references.
+      *----------------------------------------------------------------
+       01 archive-record.
+           05 ARC-ID-Contact PIC 9(05).
+           05 ARC-First-Name PIC X(50).
+           05 ARC-Last-Name PIC X(50).
+           05 ARC-Phone PIC X(10).
+           05 ARC-Email PIC X(50).
+           05 ARC-Description PIC X(240).
+           05 ARC-Category PIC X(20).
