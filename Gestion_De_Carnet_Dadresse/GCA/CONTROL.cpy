@@ -0,0 +1,8 @@
+      *----------------------------------------------------------------
+      *    Control record holding the next Contact_ID to hand out.
+      *    One record, key "1", so it can be READ and REWRITE-d
+      *    without ever scanning CONTACTS.idx.
+      *----------------------------------------------------------------
+       01 control-record.
+           05 CTL-KEY PIC X(01).
+           05 CTL-LAST-ID PIC 9(05).
