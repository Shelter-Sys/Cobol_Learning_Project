@@ -8,21 +8,26 @@
                ORGANIZATION IS INDEXED
                ACCESS MODE IS SEQUENTIAL
                RECORD KEY IS ID_Contact
+               ALTERNATE RECORD KEY IS Last_Name WITH DUPLICATES
                FILE STATUS IS ws-file-status.
-       
+
+           SELECT control-file ASSIGN TO 'CONTACTS-CTL.idx'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CTL-KEY
+               FILE STATUS IS ws-ctl-status.
+
        DATA DIVISION.
        FILE SECTION.
        FD contacts.
-       01 contact-record.
-           05 ID_Contact    PIC 9(5).
-           05 First_Name    PIC X(50).
-           05 Last_Name     PIC X(50).
-           05 Phone         PIC X(10).
-           05 Email         PIC X(50).
-           05 Description   PIC X(240).
-       
+       COPY CONTACT.
+
+       FD control-file.
+       COPY CONTROL.
+
        WORKING-STORAGE SECTION.
        01 ws-file-status PIC XX VALUE SPACES.
+       01 ws-ctl-status PIC XX VALUE SPACES.
        
        
        PROCEDURE DIVISION.
@@ -39,6 +44,7 @@
            MOVE "0102030405" TO Phone
            MOVE "jean.dupont@mail.com" TO Email
            MOVE "Premier contact" TO Description
+           MOVE "Client" TO Category
            WRITE contact-record
        
            MOVE 2 TO ID_Contact
@@ -47,6 +53,7 @@
            MOVE "0607080910" TO Phone
            MOVE "alice.martin@mail.com" TO Email
            MOVE "Deuxième contact" TO Description
+           MOVE "Personal" TO Category
            WRITE contact-record
 
            MOVE 3 TO ID_Contact
@@ -55,10 +62,21 @@
            MOVE "0656219845" TO Phone
            MOVE "bob.richard@mail.com" TO Email
            MOVE "Ce mec est horible quoi" TO Description
+           MOVE "Supplier" TO Category
            WRITE contact-record
 
            CLOSE contacts
 
+           OPEN OUTPUT control-file
+           IF ws-ctl-status NOT = "00"
+               DISPLAY "Erreur creation controle : " ws-ctl-status
+               STOP RUN
+           END-IF
+           MOVE "1" TO CTL-KEY
+           MOVE 3 TO CTL-LAST-ID
+           WRITE control-record
+           CLOSE control-file
+
            OPEN INPUT contacts.
            PERFORM UNTIL ws-file-status = "10"  *> code fin fichier
                READ contacts NEXT
