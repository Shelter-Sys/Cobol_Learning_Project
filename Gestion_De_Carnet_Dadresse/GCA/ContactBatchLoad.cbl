@@ -0,0 +1,147 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ContactBatchLoad.
+
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT contacts ASSIGN TO 'CONTACTS.idx'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS ID_Contact
+           ALTERNATE RECORD KEY IS Last_Name WITH DUPLICATES
+           LOCK MODE IS EXCLUSIVE
+           FILE STATUS IS ws-file-status.
+
+           SELECT control-file ASSIGN TO 'CONTACTS-CTL.idx'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CTL-KEY
+           FILE STATUS IS ws-ctl-status.
+
+           SELECT batch-input-file ASSIGN TO 'BATCHLOAD.dat'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ws-batch-status.
+
+           SELECT audit-file ASSIGN TO 'AUDIT.log'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ws-audit-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD contacts.
+       COPY CONTACT.
+
+       FD control-file.
+       COPY CONTROL.
+
+       FD audit-file.
+       01 audit-line PIC X(80).
+
+      *----------------------------------------------------------------
+      *    One line per new contact, same field widths as contact-
+      *    record. ID_Contact in the input is ignored - the next
+      *    free Contact_ID is always taken from the control record.
+      *----------------------------------------------------------------
+       FD batch-input-file.
+       01 batch-input-record.
+           05 BIN-ID-Contact PIC 9(05).
+           05 BIN-First-Name PIC X(50).
+           05 BIN-Last-Name PIC X(50).
+           05 BIN-Phone PIC X(10).
+           05 BIN-Email PIC X(50).
+           05 BIN-Description PIC X(240).
+           05 BIN-Category PIC X(20).
+
+       WORKING-STORAGE SECTION.
+       01 ws-file-status PIC XX.
+       01 ws-ctl-status PIC XX.
+       01 ws-batch-status PIC XX.
+       01 ws-audit-status PIC XX.
+       01 ws-audit-op PIC X(08).
+       01 ws-audit-date PIC 9(08).
+       01 ws-audit-time PIC 9(08).
+       01 ws-loaded-count PIC 9(05) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       BEGIN.
+           PERFORM Open-Files.
+           PERFORM Load-Last-ID.
+
+           PERFORM UNTIL ws-batch-status = "10"
+               READ batch-input-file NEXT
+                   AT END
+                       MOVE "10" TO ws-batch-status
+                   NOT AT END
+                       PERFORM Load-One-Contact
+               END-READ
+           END-PERFORM.
+
+           CLOSE contacts.
+           CLOSE control-file.
+           CLOSE batch-input-file.
+           CLOSE audit-file.
+           DISPLAY "Batch load complete, " ws-loaded-count
+               " contacts added.".
+           STOP RUN.
+
+       Open-Files.
+           OPEN I-O contacts.
+           IF ws-file-status NOT = "00"
+               DISPLAY "CONTACTS.idx is in use, status "
+                   ws-file-status
+               STOP RUN
+           END-IF.
+           OPEN I-O control-file.
+           IF ws-ctl-status = "35"
+               OPEN OUTPUT control-file
+               CLOSE control-file
+               OPEN I-O control-file
+           END-IF.
+           OPEN INPUT batch-input-file.
+           OPEN EXTEND audit-file.
+
+       Load-Last-ID.
+           MOVE "1" TO CTL-KEY.
+           READ control-file KEY IS CTL-KEY
+               INVALID KEY
+                   MOVE ZERO TO CTL-LAST-ID
+                   MOVE "1" TO CTL-KEY
+                   WRITE control-record
+           END-READ.
+
+       Load-One-Contact.
+           MOVE CTL-LAST-ID TO ID_Contact.
+           ADD 1 TO ID_Contact.
+           MOVE BIN-First-Name TO First_Name.
+           MOVE BIN-Last-Name TO Last_Name.
+           MOVE BIN-Phone TO Phone.
+           MOVE BIN-Email TO Email.
+           MOVE BIN-Description TO Description.
+           MOVE BIN-Category TO Category.
+           WRITE contact-record
+               INVALID KEY
+                   DISPLAY "Could not load contact " ID_Contact
+               NOT INVALID KEY
+                   MOVE ID_Contact TO CTL-LAST-ID
+                   MOVE "1" TO CTL-KEY
+                   REWRITE control-record
+                   ADD 1 TO ws-loaded-count
+                   MOVE "ADD" TO ws-audit-op
+                   PERFORM Write-Audit-Record
+           END-WRITE.
+
+       Write-Audit-Record.
+           ACCEPT ws-audit-date FROM DATE YYYYMMDD.
+           ACCEPT ws-audit-time FROM TIME.
+           MOVE SPACES TO audit-line.
+           STRING ws-audit-op DELIMITED BY SIZE
+               " ID=" DELIMITED BY SIZE
+               ID_Contact DELIMITED BY SIZE
+               " AT " DELIMITED BY SIZE
+               ws-audit-date DELIMITED BY SIZE
+               "-" DELIMITED BY SIZE
+               ws-audit-time DELIMITED BY SIZE
+               INTO audit-line
+           END-STRING.
+           WRITE audit-line.
