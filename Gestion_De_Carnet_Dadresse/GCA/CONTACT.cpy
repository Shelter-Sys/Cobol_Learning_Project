@@ -0,0 +1,13 @@
+      *----------------------------------------------------------------
+      *    Shared record layout for CONTACTS.idx.
+      *    Copied into every program that opens the carnet so the
+      *    layout only has to change in one place.
+      *----------------------------------------------------------------
+       01 contact-record.
+           05 ID_Contact Pic 9(5).
+           05 First_Name PIC  X(50).
+           05 Last_Name PIC X(50).
+           05 Phone PIC X(10).
+           05 Email PIC X(50).
+           05 Description PIC X(240).
+           05 Category PIC X(20).
